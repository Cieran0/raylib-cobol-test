@@ -1,25 +1,528 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. raylib-test.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT config-file ASSIGN TO "CONFIG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-config-file-status.
+           SELECT job-status-file ASSIGN TO "JOBSTAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-job-file-status.
+           SELECT checkpoint-file ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ckp-file-status.
+           SELECT audit-file ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+           SELECT startup-log-file ASSIGN TO "STARTUPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-log-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  config-file.
+       01  config-record.
+           05 cfg-width           PIC 9(4).
+           05 cfg-height          PIC 9(4).
+           05 cfg-env-flag        PIC X(4).
+           05 cfg-title           PIC X(40).
+
+       FD  job-status-file.
+       01  job-status-record.
+           05 js-job-name         PIC X(20).
+           05 js-status-code      PIC X(01).
+           05 js-start-time       PIC X(08).
+           05 js-end-time         PIC X(08).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05 ckp-screen-id       PIC 9(01).
+           05 ckp-job-row         PIC 9(04).
+
+       FD  audit-file.
+       01  audit-record.
+           05 aud-operator-id     PIC X(08).
+           05 aud-timestamp       PIC X(14).
+           05 aud-action-code     PIC X(02).
+           05 aud-action-desc     PIC X(40).
+
+       FD  startup-log-file.
+       01  startup-log-record.
+           05 slg-timestamp       PIC X(14).
+           05 slg-message         PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 width PIC 9(4) COMP-5 VALUE 1920.
        01 height PIC 9(4) COMP-5 VALUE 1080.
-       01 window-title PIC X(6) VALUE "COBOL".
+       01 window-title PIC X(40) VALUE SPACES.
        01 cnd        PIC 9(01) COMP-5 VALUE 0.
-       
+
+       01 ws-config-file-status  PIC X(02) VALUE SPACES.
+       01 ws-job-file-status     PIC X(02) VALUE SPACES.
+       01 ws-ckp-file-status     PIC X(02) VALUE SPACES.
+       01 ws-audit-file-status   PIC X(02) VALUE SPACES.
+       01 ws-log-file-status     PIC X(02) VALUE SPACES.
+
+       01 ws-headless-flag PIC X(01) VALUE "N".
+           88 headless-mode VALUE "Y".
+       01 ws-window-ready  PIC 9(01) COMP-5 VALUE 0.
+
+       01 ws-operator-id  PIC X(08) VALUE "OPER0001".
+       01 ws-audit-desc   PIC X(40) VALUE SPACES.
+       01 ws-row-disp     PIC ZZZ9.
+
+       01 ws-screen-id PIC 9(01) VALUE 1.
+           88 screen-job-queue VALUE 1.
+           88 screen-error-log VALUE 2.
+           88 screen-eod-recon VALUE 3.
+
+       01 ws-jobs-running   PIC 9(04) VALUE 0.
+       01 ws-jobs-complete  PIC 9(04) VALUE 0.
+       01 ws-jobs-error     PIC 9(04) VALUE 0.
+       01 ws-count-disp     PIC ZZZ9.
+
+       01 ws-env-flag PIC X(04) VALUE "TEST".
+       01 ws-title-override PIC X(40) VALUE SPACES.
+       01 ws-run-date PIC X(10) VALUE SPACES.
+       01 ws-current-date PIC X(08) VALUE SPACES.
+
+       01 ws-job-eof-flag PIC X(01) VALUE "N".
+           88 job-file-eof VALUE "Y".
+
+       01 ws-font-size    PIC 9(2) COMP-5 VALUE 16.
+       01 ws-colour-white PIC 9(02) COMP-5 VALUE 0.
+       01 ws-detail-line  PIC X(60) VALUE SPACES.
+       01 ws-fps          PIC 9(02) COMP-5 VALUE 4.
+
+       01 ws-paused-flag PIC X(01) VALUE "N".
+           88 refresh-paused VALUE "Y".
+       01 ws-key-flag     PIC 9(01) COMP-5 VALUE 0.
+       01 ws-job-row      PIC 9(04) VALUE 1.
+       01 ws-job-row-count PIC 9(04) VALUE 0.
+
+       01 ws-key-ack       PIC 9(03) COMP-5 VALUE 65.
+       01 ws-key-pause     PIC 9(03) COMP-5 VALUE 80.
+       01 ws-key-next      PIC 9(03) COMP-5 VALUE 78.
+       01 ws-key-screen-1  PIC 9(03) COMP-5 VALUE 49.
+       01 ws-key-screen-2  PIC 9(03) COMP-5 VALUE 50.
+       01 ws-key-screen-3  PIC 9(03) COMP-5 VALUE 51.
+
+       01 ws-colour-green  PIC 9(02) COMP-5 VALUE 1.
+       01 ws-colour-amber  PIC 9(02) COMP-5 VALUE 2.
+       01 ws-colour-red    PIC 9(02) COMP-5 VALUE 3.
+
+       01 ws-box-x        PIC 9(4) COMP-5 VALUE 0.
+       01 ws-box-y        PIC 9(4) COMP-5 VALUE 0.
+       01 ws-box-w        PIC 9(4) COMP-5 VALUE 200.
+       01 ws-box-h        PIC 9(4) COMP-5 VALUE 40.
+       01 ws-text-x       PIC 9(4) COMP-5 VALUE 0.
+       01 ws-text-y       PIC 9(4) COMP-5 VALUE 0.
+       01 ws-box-colour   PIC 9(02) COMP-5 VALUE 0.
+       01 ws-row-index    PIC 9(04) VALUE 0.
+       01 ws-row-index-m1 PIC 9(04) VALUE 0.
+       01 ws-grid-row     PIC 9(02) COMP-5 VALUE 0.
+       01 ws-grid-col     PIC 9(02) COMP-5 VALUE 0.
+
        PROCEDURE DIVISION.
        main.
+           PERFORM initialize-config.
+           PERFORM restore-checkpoint.
+           PERFORM build-window-title.
+           PERFORM open-audit-file.
+
            CALL "INIT_WINDOW" USING BY VALUE width
                                          BY VALUE height
                                          BY REFERENCE window-title.
-           
-           PERFORM UNTIL cnd = 1
-               CALL "BEGIN_DRAWING"
-               CALL "CLEAR_BACKGROUND"
-               CALL "END_DRAWING"
-               CALL "WINDOW_SHOULD_CLOSE" USING BY REFERENCE cnd
-           END-PERFORM.
+
+           PERFORM check-window-ready.
+
+           IF headless-mode
+               PERFORM headless-loop
+           ELSE
+               CALL "SET_TARGET_FPS" USING BY VALUE ws-fps
+               PERFORM UNTIL cnd = 1
+                   CALL "BEGIN_DRAWING"
+                   CALL "CLEAR_BACKGROUND"
+                   IF refresh-paused
+                       PERFORM draw-paused-banner
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN screen-job-queue
+                               PERFORM render-current-job-status
+                           WHEN screen-error-log
+                               PERFORM render-error-log-screen
+                           WHEN screen-eod-recon
+                               PERFORM render-eod-recon-screen
+                           WHEN OTHER
+                               PERFORM render-current-job-status
+                       END-EVALUATE
+                   END-IF
+                   CALL "END_DRAWING"
+                   PERFORM handle-keyboard-input
+                   CALL "WINDOW_SHOULD_CLOSE" USING BY REFERENCE cnd
+               END-PERFORM
+           END-IF.
+
+           PERFORM graceful-shutdown.
            STOP RUN.
-       
 
+       check-window-ready.
+           CALL "IS_WINDOW_READY" USING BY REFERENCE ws-window-ready.
+           IF ws-window-ready = 1
+               MOVE "N" TO ws-headless-flag
+               MOVE "WINDOW OPENED" TO ws-audit-desc
+               MOVE "WO" TO aud-action-code
+               PERFORM write-audit-record
+           ELSE
+               MOVE "Y" TO ws-headless-flag
+               MOVE "INIT_WINDOW FAILED - HEADLESS MODE"
+                   TO ws-audit-desc
+               PERFORM write-startup-log-record
+               MOVE "HEADLESS MODE ENTERED" TO ws-audit-desc
+               MOVE "HM" TO aud-action-code
+               PERFORM write-audit-record
+           END-IF.
+
+       headless-loop.
+           OPEN INPUT job-status-file.
+           IF ws-job-file-status = "00"
+               MOVE "N" TO ws-job-eof-flag
+               PERFORM UNTIL job-file-eof
+                   READ job-status-file
+                       AT END MOVE "Y" TO ws-job-eof-flag
+                       NOT AT END
+                           STRING js-job-name DELIMITED BY SPACE
+                                  " STATUS=" DELIMITED BY SIZE
+                                  js-status-code DELIMITED BY SIZE
+                                  " START=" DELIMITED BY SIZE
+                                  js-start-time DELIMITED BY SIZE
+                                  " END=" DELIMITED BY SIZE
+                                  js-end-time DELIMITED BY SIZE
+                                  INTO ws-detail-line
+                           DISPLAY ws-detail-line
+                   END-READ
+               END-PERFORM
+               CLOSE job-status-file
+           END-IF.
+
+       write-startup-log-record.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO slg-timestamp.
+           MOVE ws-audit-desc TO slg-message.
+           OPEN EXTEND startup-log-file.
+           IF ws-log-file-status NOT = "00"
+               OPEN OUTPUT startup-log-file
+           END-IF.
+           IF ws-log-file-status = "00"
+               WRITE startup-log-record
+               CLOSE startup-log-file
+           END-IF.
+
+       open-audit-file.
+           OPEN EXTEND audit-file.
+           IF ws-audit-file-status NOT = "00"
+               OPEN OUTPUT audit-file
+           END-IF.
+
+       write-audit-record.
+           IF ws-audit-file-status = "00"
+               MOVE ws-operator-id TO aud-operator-id
+               MOVE FUNCTION CURRENT-DATE(1:14) TO aud-timestamp
+               MOVE ws-audit-desc TO aud-action-desc
+               WRITE audit-record
+           END-IF.
+
+       restore-checkpoint.
+           OPEN INPUT checkpoint-file.
+           IF ws-ckp-file-status = "00"
+               READ checkpoint-file
+                   NOT AT END
+                       IF ckp-screen-id >= 1 AND ckp-screen-id <= 3
+                           MOVE ckp-screen-id TO ws-screen-id
+                       END-IF
+                       MOVE ckp-job-row TO ws-job-row
+               END-READ
+               CLOSE checkpoint-file
+           END-IF.
+
+       graceful-shutdown.
+           IF NOT headless-mode
+               CALL "CLOSE_WINDOW"
+               MOVE "WINDOW CLOSED / CHECKPOINT SAVED" TO ws-audit-desc
+               MOVE "WC" TO aud-action-code
+               PERFORM write-audit-record
+           ELSE
+               MOVE "HEADLESS MODE EXIT" TO ws-audit-desc
+               MOVE "HX" TO aud-action-code
+               PERFORM write-audit-record
+           END-IF.
+           MOVE ws-screen-id TO ckp-screen-id.
+           MOVE ws-job-row TO ckp-job-row.
+           OPEN OUTPUT checkpoint-file.
+           IF ws-ckp-file-status = "00"
+               WRITE checkpoint-record
+               CLOSE checkpoint-file
+           END-IF.
+           IF ws-audit-file-status = "00"
+               CLOSE audit-file
+           END-IF.
+
+       handle-keyboard-input.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-ack
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               PERFORM acknowledge-current-job
+           END-IF.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-pause
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               PERFORM toggle-pause
+           END-IF.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-next
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               PERFORM select-next-job
+           END-IF.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-screen-1
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               MOVE 1 TO ws-screen-id
+               PERFORM write-audit-record-screen-change
+           END-IF.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-screen-2
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               MOVE 2 TO ws-screen-id
+               PERFORM write-audit-record-screen-change
+           END-IF.
+           CALL "IS_KEY_PRESSED" USING BY VALUE ws-key-screen-3
+                                       BY REFERENCE ws-key-flag.
+           IF ws-key-flag = 1
+               MOVE 3 TO ws-screen-id
+               PERFORM write-audit-record-screen-change
+           END-IF.
+
+       acknowledge-current-job.
+           MOVE ws-job-row TO ws-row-disp.
+           STRING "ACK JOB ROW " ws-row-disp DELIMITED BY SIZE
+               INTO ws-audit-desc.
+           MOVE "AK" TO aud-action-code.
+           PERFORM write-audit-record.
+
+       toggle-pause.
+           IF refresh-paused
+               MOVE "N" TO ws-paused-flag
+               MOVE "REFRESH RESUMED" TO ws-audit-desc
+           ELSE
+               MOVE "Y" TO ws-paused-flag
+               MOVE "REFRESH PAUSED" TO ws-audit-desc
+           END-IF.
+           MOVE "PZ" TO aud-action-code.
+           PERFORM write-audit-record.
+
+       select-next-job.
+           ADD 1 TO ws-job-row.
+           IF ws-job-row-count = 0 AND ws-job-row > 999
+               MOVE 1 TO ws-job-row
+           END-IF.
+           IF ws-job-row-count > 0 AND ws-job-row > ws-job-row-count
+               MOVE 1 TO ws-job-row
+           END-IF.
+           MOVE ws-job-row TO ws-row-disp.
+           STRING "SELECTED JOB ROW " ws-row-disp DELIMITED BY SIZE
+               INTO ws-audit-desc.
+           MOVE "NJ" TO aud-action-code.
+           PERFORM write-audit-record.
+
+       write-audit-record-screen-change.
+           MOVE ws-screen-id TO ws-row-disp.
+           STRING "SCREEN CHANGED TO " ws-row-disp DELIMITED BY SIZE
+               INTO ws-audit-desc.
+           MOVE "SC" TO aud-action-code.
+           PERFORM write-audit-record.
+
+       render-current-job-status.
+           MOVE 0 TO ws-row-index.
+           OPEN INPUT job-status-file.
+           IF ws-job-file-status = "00"
+               MOVE "N" TO ws-job-eof-flag
+               PERFORM UNTIL job-file-eof
+                   READ job-status-file
+                       AT END MOVE "Y" TO ws-job-eof-flag
+                       NOT AT END
+                           ADD 1 TO ws-row-index
+                           PERFORM draw-job-row
+                           IF ws-row-index = ws-job-row
+                               PERFORM draw-selected-job-detail
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE job-status-file
+               MOVE ws-row-index TO ws-job-row-count
+           END-IF.
+
+       draw-job-row.
+           SUBTRACT 1 FROM ws-row-index GIVING ws-row-index-m1.
+           DIVIDE ws-row-index-m1 BY 4
+               GIVING ws-grid-row REMAINDER ws-grid-col.
+           COMPUTE ws-box-x = 20 + (ws-grid-col * 220).
+           COMPUTE ws-box-y = 60 + (ws-grid-row * 60).
+           EVALUATE js-status-code
+               WHEN "C" MOVE ws-colour-green TO ws-box-colour
+               WHEN "R" MOVE ws-colour-amber TO ws-box-colour
+               WHEN "E" MOVE ws-colour-red TO ws-box-colour
+               WHEN OTHER MOVE ws-colour-white TO ws-box-colour
+           END-EVALUATE.
+           CALL "DRAW_RECTANGLE" USING BY VALUE ws-box-x
+                                       BY VALUE ws-box-y
+                                       BY VALUE ws-box-w
+                                       BY VALUE ws-box-h
+                                       BY VALUE ws-box-colour.
+           COMPUTE ws-text-x = ws-box-x + 5.
+           COMPUTE ws-text-y = ws-box-y + 10.
+           CALL "DRAW_TEXT" USING BY REFERENCE js-job-name
+                                  BY VALUE ws-text-x
+                                  BY VALUE ws-text-y
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-white.
+
+       draw-selected-job-detail.
+           STRING js-job-name DELIMITED BY SPACE
+                  " STATUS=" DELIMITED BY SIZE
+                  js-status-code DELIMITED BY SIZE
+                  " START=" DELIMITED BY SIZE
+                  js-start-time DELIMITED BY SIZE
+                  " END=" DELIMITED BY SIZE
+                  js-end-time DELIMITED BY SIZE
+                  INTO ws-detail-line.
+           CALL "DRAW_TEXT" USING BY REFERENCE ws-detail-line
+                                  BY VALUE 20
+                                  BY VALUE 500
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-white.
+
+       draw-paused-banner.
+           CALL "DRAW_TEXT" USING BY REFERENCE "PAUSED"
+                                  BY VALUE 20
+                                  BY VALUE 20
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-white.
+
+       render-error-log-screen.
+           CALL "DRAW_TEXT" USING BY REFERENCE "ERROR LOG"
+                                  BY VALUE 20
+                                  BY VALUE 20
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-red.
+           MOVE 0 TO ws-row-index.
+           OPEN INPUT job-status-file.
+           IF ws-job-file-status = "00"
+               MOVE "N" TO ws-job-eof-flag
+               PERFORM UNTIL job-file-eof
+                   READ job-status-file
+                       AT END MOVE "Y" TO ws-job-eof-flag
+                       NOT AT END
+                           IF js-status-code = "E"
+                               ADD 1 TO ws-row-index
+                               COMPUTE ws-text-y =
+                                   60 + (ws-row-index * 30)
+                               CALL "DRAW_RECTANGLE"
+                                   USING BY VALUE 20
+                                         BY VALUE ws-text-y
+                                         BY VALUE ws-box-w
+                                         BY VALUE 25
+                                         BY VALUE ws-colour-red
+                               CALL "DRAW_TEXT"
+                                   USING BY REFERENCE js-job-name
+                                         BY VALUE 25
+                                         BY VALUE ws-text-y
+                                         BY VALUE ws-font-size
+                                         BY VALUE ws-colour-white
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE job-status-file
+           END-IF.
+
+       render-eod-recon-screen.
+           MOVE 0 TO ws-jobs-running.
+           MOVE 0 TO ws-jobs-complete.
+           MOVE 0 TO ws-jobs-error.
+           OPEN INPUT job-status-file.
+           IF ws-job-file-status = "00"
+               MOVE "N" TO ws-job-eof-flag
+               PERFORM UNTIL job-file-eof
+                   READ job-status-file
+                       AT END MOVE "Y" TO ws-job-eof-flag
+                       NOT AT END
+                           EVALUATE js-status-code
+                               WHEN "R" ADD 1 TO ws-jobs-running
+                               WHEN "C" ADD 1 TO ws-jobs-complete
+                               WHEN "E" ADD 1 TO ws-jobs-error
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE job-status-file
+           END-IF.
+           CALL "DRAW_TEXT" USING BY REFERENCE "EOD RECONCILIATION"
+                                  BY VALUE 20
+                                  BY VALUE 20
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-white.
+           MOVE ws-jobs-running TO ws-count-disp.
+           STRING "RUNNING:  " ws-count-disp DELIMITED BY SIZE
+               INTO ws-detail-line.
+           CALL "DRAW_TEXT" USING BY REFERENCE ws-detail-line
+                                  BY VALUE 20
+                                  BY VALUE 60
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-amber.
+           MOVE ws-jobs-complete TO ws-count-disp.
+           STRING "COMPLETE: " ws-count-disp DELIMITED BY SIZE
+               INTO ws-detail-line.
+           CALL "DRAW_TEXT" USING BY REFERENCE ws-detail-line
+                                  BY VALUE 20
+                                  BY VALUE 90
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-green.
+           MOVE ws-jobs-error TO ws-count-disp.
+           STRING "ERROR:    " ws-count-disp DELIMITED BY SIZE
+               INTO ws-detail-line.
+           CALL "DRAW_TEXT" USING BY REFERENCE ws-detail-line
+                                  BY VALUE 20
+                                  BY VALUE 120
+                                  BY VALUE ws-font-size
+                                  BY VALUE ws-colour-red.
+
+       initialize-config.
+           OPEN INPUT config-file.
+           IF ws-config-file-status = "00"
+               READ config-file
+                   NOT AT END
+                       MOVE cfg-width TO width
+                       MOVE cfg-height TO height
+                       IF cfg-env-flag NOT = SPACES
+                           MOVE cfg-env-flag TO ws-env-flag
+                       END-IF
+                       IF cfg-title NOT = SPACES
+                           MOVE cfg-title TO ws-title-override
+                       END-IF
+               END-READ
+               CLOSE config-file
+           END-IF.
+
+       build-window-title.
+           IF ws-title-override NOT = SPACES
+               MOVE ws-title-override TO window-title
+           ELSE
+               ACCEPT ws-current-date FROM DATE YYYYMMDD
+               STRING ws-current-date(1:4) "-"
+                      ws-current-date(5:2) "-"
+                      ws-current-date(7:2)
+                      DELIMITED BY SIZE INTO ws-run-date
+               STRING ws-env-flag DELIMITED BY SPACE
+                      "MON " DELIMITED BY SIZE
+                      ws-run-date DELIMITED BY SIZE
+                      INTO window-title
+           END-IF.
